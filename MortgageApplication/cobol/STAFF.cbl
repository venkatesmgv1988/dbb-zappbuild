@@ -1,74 +1,462 @@
-      ******************************************************************00010001
-      * Module Name        STAFF                                       *00012002
-      * Version            1.0                                         *00013001
-      * Date               13/06/2022                                  *00014001
-      *                                                                *00015001
-      * COBOL DB2 Program                                              *00016001
-      *                                                                *00017001
-      * This program gets the Staff Information from DB2 Table         *00018001
-      ******************************************************************00019101
-       IDENTIFICATION DIVISION.                                         00019202
-       PROGRAM-ID. STAFF.                                               00019302
-                                                                        00019402
-       ENVIRONMENT DIVISION.                                            00019502
-       CONFIGURATION SECTION.                                           00019602
-       DATA DIVISION.                                                   00019702
-       WORKING-STORAGE SECTION.                                         00019802
-
-       EXEC SQL                                                         00019902
+      ******************************************************************
+      * Module Name        STAFF                                       *
+      * Version            1.0                                         *
+      * Date               13/06/2022                                  *
+      *                                                                *
+      * COBOL DB2 Program                                              *
+      *                                                                *
+      * This program gets the Staff Information from DB2 Table         *
+      *                                                                *
+      * This program runs as a nightly batch driver - B000-DRIVE-STAFF *
+      * -CURSOR loops a cursor over the STAFF table's ID column and    *
+      * calls A100-PROCESS-STAFF once per employee, so the program no  *
+      * longer has to be invoked once per employee by an external     *
+      * caller. One STAFF-OUT-RECORD is written per employee to       *
+      * STAFF-OUT-FILE, department codes are validated against DEPT,  *
+      * and any SALARY/DEPT change from the prior run is logged to     *
+      * AUDIT-FILE.                                                    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STAFF.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT STAFF-OUT-FILE ASSIGN TO STFOUT
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-STFOUT-STATUS.
+
+       SELECT LASTRUN-FILE ASSIGN TO STFLAST
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-STFLAST-STATUS.
+
+       SELECT AUDIT-FILE ASSIGN TO STFAUDT
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD STAFF-OUT-FILE
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+
+       01 STAFF-OUT-FILE-REC     PIC X(80).
+
+       FD LASTRUN-FILE
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+
+       01 LASTRUN-FILE-REC       PIC X(80).
+
+       FD AUDIT-FILE
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+
+       01 AUDIT-FILE-REC         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
           INCLUDE SQLCA
            END-EXEC.
 
-       EXEC SQL                                                         00019902
+       EXEC SQL
            INCLUDE STAFF
            END-EXEC.
 
-      *  Input Data                                                     00020002
-       01 STAFF-INP-RECORD.                                             00020102
-         05 STAFF-ID-I       PIC S9(04) COMP.                           00020202
-                                                                        00020402
        EXEC SQL BEGIN DECLARE SECTION
        END-EXEC.
 
-      *  Output data                                                    00020502
-       01 STAFF-OUT-RECORD.                                             00020602
-         05 STAFF-ID-O       PIC S9(04) COMP.                           00020702
-         05 STAFF-NAME-O     PIC X(09).                                 00020802
-         05 STAFF-DEPT-O     PIC S9(04) COMP.                           00020802
-         05 STAFF-JOB-O      PIC X(05).                                 00020802
-         05 STAFF-YEARS-O    PIC S9(04) COMP.                           00020802
-         05 STAFF-SALARY-O   PIC S9(7)V(2).                             00020802
-         05 STAFF-ERROR-O    PIC S9(9) COMP.
-                                                                        00020802
+      *  Input Data
+       01 STAFF-INP-RECORD.
+         05 STAFF-ID-I       PIC S9(04) COMP.
+
+      *  Output data
+       01 STAFF-OUT-RECORD.
+         05 STAFF-ID-O          PIC S9(04) COMP.
+         05 STAFF-NAME-O        PIC X(09).
+         05 STAFF-DEPT-O        PIC S9(04) COMP.
+         05 STAFF-DEPTNAME-O    PIC X(20).
+         05 STAFF-DEPT-STATUS-O PIC X(01).
+         05 STAFF-JOB-O         PIC X(05).
+         05 STAFF-YEARS-O       PIC S9(04) COMP.
+         05 STAFF-SALARY-O      PIC S9(7)V99.
+         05 STAFF-ERROR-O       PIC S9(9) COMP.
+         05 STAFF-NOTFND-O      PIC X(01).
+
+      *  RUN DATE IS A HOST VARIABLE (SET :WS-RUN-DATE = CURRENT DATE
+      *  IN 1000-INITIALIZATION) SO IT MUST ALSO LIVE IN THE DECLARE
+      *  SECTION, LIKE STAFF-ID-I AND STAFF-OUT-RECORD ABOVE.
+       01 WS-RUN-DATE              PIC X(10).
+
        EXEC SQL END DECLARE SECTION
        END-EXEC.
-                                                                        00110002
-      *  Data fields used by the program                                00120002
-      *01 WORK-STORAGE.                                                 00130003
-      *  05 INPUTLENGTH      PIC S9(8) COMP-4.                          00131002
-      *  05 DATALENGTH       PIC S9(8) COMP-4.                          00140002
-                                                                        00310002
-       PROCEDURE DIVISION.                                              00320002
-      *  -----------------------------------------------------------    00330002
-       MAIN-PROCESSING SECTION.                                         00340002
-      *  -----------------------------------------------------------    00350002
-                                                                        00360002
-           MOVE STAFF-ID-I OF STAFF-INP-RECORD TO STAFF-ID-O OF
-                            STAFF-OUT-RECORD.
-
-      *  Fetch details from DB2 Table                                   00370002
-           EXEC SQL                                                     00380002
-              SELECT NAME, DEPT, JOB, YEARS, SALARY                     00390002
-              INTO :STAFF-NAME-O, :STAFF-DEPT-O, :STAFF-JOB-O,          00400002
-              :STAFF-YEARS-O, :STAFF-SALARY-O FROM STAFF                00400002
-              WHERE ID =:STAFF_ID-O                                     00400002
-
-           MOVE SQLCODE TO STAFF-ERROR-O.                               00440002
-
-      *  Populate Error Code if no matching criteria                    00410002
-      *    IF SQLCODE NOT = 0                                           00420002
-      *       MOVE SQLCODE TO STAFF-ERROR-O                             00440002
-      *    END-IF.                                                      00450002
-
-      *  Finish                                                         01200002
-           STOP RUN.                                                    00420002
\ No newline at end of file
+
+      *  Data fields used by the program
+       01 WS-WORK-FIELDS.
+           05 WS-DEPT-SQLCODE          PIC S9(09) COMP.
+           05 WS-DEPT-NOT-FOUND-CODE   PIC S9(09) COMP VALUE 9999.
+
+       01 WS-CURSOR-FLAGS.
+           05 WS-STAFF-EOF-SW       PIC X VALUE 'N'.
+               88  END-OF-STAFF       VALUE 'Y'.
+           05 WS-LASTRUN-EOF-SW     PIC X VALUE 'N'.
+               88  END-OF-LASTRUN     VALUE 'Y'.
+
+       01 WS-FILE-STATUS-FIELDS.
+           05 WS-STFOUT-STATUS      PIC XX VALUE '00'.
+           05 WS-STFLAST-STATUS     PIC XX VALUE '00'.
+           05 WS-AUDIT-STATUS       PIC XX VALUE '00'.
+
+      *  DRIVER OUTPUT FILE RECORD - A DISPLAY-FORMAT COPY OF
+      *  STAFF-OUT-RECORD SUITABLE FOR WRITING TO A FLAT FILE.
+       01 WS-STAFF-OUT-FILE-RECORD.
+           05 FO-STAFF-ID           PIC 9(04).
+           05 FO-STAFF-NAME         PIC X(09).
+           05 FO-STAFF-DEPT         PIC 9(04).
+           05 FO-DEPT-NAME          PIC X(20).
+           05 FO-DEPT-STATUS        PIC X(01).
+           05 FO-STAFF-JOB          PIC X(05).
+           05 FO-STAFF-YEARS        PIC 9(04).
+           05 FO-STAFF-SALARY       PIC 9(7)V99.
+           05 FO-STAFF-ERROR        PIC S9(9).
+           05 FO-STAFF-NOTFND       PIC X(01).
+           05 FO-FILLER             PIC X(14).
+
+      *  SAME LAYOUT AS WS-STAFF-OUT-FILE-RECORD, USED TO READ BACK
+      *  THE PRIOR RUN'S OUTPUT FILE (PASSED IN AS LASTRUN-FILE) SO
+      *  SALARY/DEPT CHANGES CAN BE DETECTED IN B200-CHECK-AUDIT.
+       01 WS-LASTRUN-FILE-DETAIL.
+           05 LRD-STAFF-ID          PIC 9(04).
+           05 LRD-STAFF-NAME        PIC X(09).
+           05 LRD-STAFF-DEPT        PIC 9(04).
+           05 LRD-DEPT-NAME         PIC X(20).
+           05 LRD-DEPT-STATUS       PIC X(01).
+           05 LRD-STAFF-JOB         PIC X(05).
+           05 LRD-STAFF-YEARS       PIC 9(04).
+           05 LRD-STAFF-SALARY      PIC 9(7)V99.
+           05 LRD-STAFF-ERROR       PIC S9(9).
+           05 LRD-STAFF-NOTFND      PIC X(01).
+           05 LRD-FILLER            PIC X(14).
+
+      *  IN-MEMORY COPY OF THE PRIOR RUN'S SALARY/DEPT PER STAFF ID,
+      *  LOADED IN ASCENDING ID ORDER SO SEARCH ALL CAN BE USED.
+       01 WS-LASTRUN-TABLE.
+           05 WS-LASTRUN-TBL-CNT    PIC 9(07) VALUE 0.
+           05 WS-LASTRUN-ENTRY OCCURS 1 TO 50000 TIMES
+                                DEPENDING ON WS-LASTRUN-TBL-CNT
+                                ASCENDING KEY IS LR-STAFF-ID
+                                INDEXED BY WS-LASTRUN-IDX.
+              10 LR-STAFF-ID        PIC 9(04).
+              10 LR-SALARY          PIC 9(7)V99.
+              10 LR-DEPT            PIC 9(04).
+
+       01 WS-AUDIT-RECORD.
+           05 AUD-STAFF-ID          PIC 9(04).
+           05 AUD-OLD-SALARY        PIC 9(7)V99.
+           05 AUD-NEW-SALARY        PIC 9(7)V99.
+           05 AUD-OLD-DEPT          PIC 9(04).
+           05 AUD-NEW-DEPT          PIC 9(04).
+           05 AUD-RUN-DATE          PIC X(10).
+           05 AUD-FILLER            PIC X(20).
+
+       PROCEDURE DIVISION.
+      *  -----------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *  -----------------------------------------------------------
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZATION
+           THRU 1000-EXIT
+
+           PERFORM B000-DRIVE-STAFF-CURSOR
+           THRU B000-EXIT
+
+           PERFORM 9000-TERMINATE
+           THRU 9000-EXIT
+
+           STOP RUN.
+
+       1000-INITIALIZATION.
+
+           INITIALIZE WS-WORK-FIELDS
+                      WS-LASTRUN-TABLE
+
+           EXEC SQL
+               SET :WS-RUN-DATE = CURRENT DATE
+           END-EXEC
+
+           OPEN OUTPUT STAFF-OUT-FILE
+
+           EVALUATE WS-STFOUT-STATUS
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'OPEN OUTPUT STAFF-OUT-FILE FAILED: '
+                            WS-STFOUT-STATUS
+           END-EVALUATE
+
+           OPEN EXTEND AUDIT-FILE
+
+      *    ON THE FIRST-EVER RUN STFAUDT DOES NOT EXIST YET, SO
+      *    OPEN EXTEND FAILS WITH A FILE-NOT-FOUND STATUS ('35') -
+      *    FALL BACK TO OPEN OUTPUT TO CREATE IT, MATCHING THE COLD-
+      *    START/WARM-RESTART BRANCH EPSACCTS.CBL USES FOR ITS FILES.
+           EVALUATE WS-AUDIT-STATUS
+               WHEN '00'
+                    CONTINUE
+               WHEN '35'
+                    OPEN OUTPUT AUDIT-FILE
+                    IF WS-AUDIT-STATUS NOT = '00'
+                         DISPLAY 'OPEN OUTPUT AUDIT-FILE FAILED: '
+                                 WS-AUDIT-STATUS
+                    END-IF
+               WHEN OTHER
+                    DISPLAY 'OPEN EXTEND AUDIT-FILE FAILED: '
+                            WS-AUDIT-STATUS
+           END-EVALUATE
+
+           OPEN INPUT LASTRUN-FILE
+
+           IF WS-STFLAST-STATUS NOT = '00'
+                DISPLAY 'NO PRIOR RUN OUTPUT - AUDIT COMPARE SKIPPED'
+                SET END-OF-LASTRUN TO TRUE
+           END-IF
+
+           PERFORM UNTIL END-OF-LASTRUN
+
+                READ LASTRUN-FILE INTO WS-LASTRUN-FILE-DETAIL
+
+                EVALUATE WS-STFLAST-STATUS
+                    WHEN '00'
+                         IF LRD-STAFF-NOTFND NOT = 'Y'
+                              IF WS-LASTRUN-TBL-CNT >= 50000
+                                   DISPLAY 'WS-LASTRUN-TABLE FULL - '
+                                      'MAX 50000 ROWS EXCEEDED'
+                                   SET END-OF-LASTRUN TO TRUE
+                              ELSE
+                                   ADD 1 TO WS-LASTRUN-TBL-CNT
+                                   MOVE LRD-STAFF-ID TO
+                                        LR-STAFF-ID(WS-LASTRUN-TBL-CNT)
+                                   MOVE LRD-STAFF-SALARY TO
+                                        LR-SALARY(WS-LASTRUN-TBL-CNT)
+                                   MOVE LRD-STAFF-DEPT TO
+                                        LR-DEPT(WS-LASTRUN-TBL-CNT)
+                              END-IF
+                         END-IF
+                    WHEN '10'
+                         SET END-OF-LASTRUN TO TRUE
+                    WHEN OTHER
+                         DISPLAY 'READ LASTRUN-FILE FAILED: '
+                                 WS-STFLAST-STATUS
+                         SET END-OF-LASTRUN TO TRUE
+                END-EVALUATE
+
+           END-PERFORM.
+
+       1000-EXIT.
+       EXIT.
+
+       B000-DRIVE-STAFF-CURSOR.
+
+           EXEC SQL
+                DECLARE STAFF-ID-CURSOR CURSOR FOR
+                SELECT ID FROM STAFF ORDER BY ID
+           END-EXEC
+
+           EXEC SQL
+                OPEN STAFF-ID-CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+                DISPLAY 'OPEN STAFF-ID-CURSOR FAILED '
+                DISPLAY 'SQL CODE ' SQLCODE
+                SET END-OF-STAFF TO TRUE
+           END-IF
+
+           PERFORM UNTIL END-OF-STAFF
+
+                EXEC SQL
+                     FETCH STAFF-ID-CURSOR INTO :STAFF-ID-I
+                END-EXEC
+
+                EVALUATE SQLCODE
+
+                    WHEN 0
+                         MOVE STAFF-ID-I TO STAFF-ID-O
+
+                         PERFORM A100-PROCESS-STAFF
+                         THRU A100-EXIT
+
+                         PERFORM B100-WRITE-OUTPUT
+                         THRU B100-EXIT
+
+                         PERFORM B200-CHECK-AUDIT
+                         THRU B200-EXIT
+
+                    WHEN 100
+                         SET END-OF-STAFF TO TRUE
+
+                    WHEN OTHER
+                         DISPLAY 'FETCH STAFF-ID-CURSOR FAILED '
+                         DISPLAY 'SQL CODE ' SQLCODE
+                         SET END-OF-STAFF TO TRUE
+
+                END-EVALUATE
+
+           END-PERFORM
+
+           EXEC SQL
+                CLOSE STAFF-ID-CURSOR
+           END-EXEC.
+
+       B000-EXIT.
+       EXIT.
+
+       A100-PROCESS-STAFF.
+
+      *  Fetch details from DB2 Table
+           EXEC SQL
+              SELECT NAME, DEPT, JOB, YEARS, SALARY
+              INTO :STAFF-NAME-O, :STAFF-DEPT-O, :STAFF-JOB-O,
+              :STAFF-YEARS-O, :STAFF-SALARY-O FROM STAFF
+              WHERE ID = :STAFF-ID-O
+           END-EXEC
+
+           MOVE SQLCODE TO STAFF-ERROR-O
+
+      *  Populate Error Code if no matching criteria
+           IF SQLCODE NOT = 0
+                MOVE SPACES TO STAFF-NAME-O
+                               STAFF-JOB-O
+                MOVE 0 TO STAFF-DEPT-O
+                          STAFF-YEARS-O
+                          STAFF-SALARY-O
+           END-IF
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE 'N' TO STAFF-NOTFND-O
+               WHEN 100
+                    MOVE 'Y' TO STAFF-NOTFND-O
+               WHEN OTHER
+                    MOVE 'N' TO STAFF-NOTFND-O
+           END-EVALUATE
+
+           MOVE SPACES TO STAFF-DEPTNAME-O
+           MOVE 'U' TO STAFF-DEPT-STATUS-O
+
+           IF SQLCODE = 0
+
+                EXEC SQL
+                     SELECT DEPTNAME
+                     INTO :STAFF-DEPTNAME-O
+                     FROM DEPT
+                     WHERE DEPTNO = :STAFF-DEPT-O
+                END-EXEC
+
+                MOVE SQLCODE TO WS-DEPT-SQLCODE
+
+                EVALUATE WS-DEPT-SQLCODE
+                    WHEN 0
+                         MOVE 'V' TO STAFF-DEPT-STATUS-O
+                    WHEN 100
+                         MOVE 'I' TO STAFF-DEPT-STATUS-O
+                         MOVE SPACES TO STAFF-DEPTNAME-O
+                         MOVE WS-DEPT-NOT-FOUND-CODE TO STAFF-ERROR-O
+                    WHEN OTHER
+                         MOVE 'E' TO STAFF-DEPT-STATUS-O
+                         MOVE SPACES TO STAFF-DEPTNAME-O
+                         MOVE WS-DEPT-SQLCODE TO STAFF-ERROR-O
+                END-EVALUATE
+
+           END-IF.
+
+       A100-EXIT.
+       EXIT.
+
+       B100-WRITE-OUTPUT.
+
+           MOVE STAFF-ID-O TO FO-STAFF-ID
+           MOVE STAFF-NAME-O TO FO-STAFF-NAME
+           MOVE STAFF-DEPT-O TO FO-STAFF-DEPT
+           MOVE STAFF-DEPTNAME-O TO FO-DEPT-NAME
+           MOVE STAFF-DEPT-STATUS-O TO FO-DEPT-STATUS
+           MOVE STAFF-JOB-O TO FO-STAFF-JOB
+           MOVE STAFF-YEARS-O TO FO-STAFF-YEARS
+           MOVE STAFF-SALARY-O TO FO-STAFF-SALARY
+           MOVE STAFF-ERROR-O TO FO-STAFF-ERROR
+           MOVE STAFF-NOTFND-O TO FO-STAFF-NOTFND
+           MOVE SPACES TO FO-FILLER
+
+           MOVE WS-STAFF-OUT-FILE-RECORD TO STAFF-OUT-FILE-REC
+           WRITE STAFF-OUT-FILE-REC
+
+           EVALUATE WS-STFOUT-STATUS
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'WRITE STAFF-OUT-FILE FAILED: '
+                            WS-STFOUT-STATUS
+           END-EVALUATE.
+
+       B100-EXIT.
+       EXIT.
+
+       B200-CHECK-AUDIT.
+
+           IF STAFF-NOTFND-O = 'N'
+
+                SET WS-LASTRUN-IDX TO 1
+
+                SEARCH ALL WS-LASTRUN-ENTRY
+                    AT END
+                         CONTINUE
+                    WHEN LR-STAFF-ID(WS-LASTRUN-IDX) = STAFF-ID-O
+                         IF LR-SALARY(WS-LASTRUN-IDX) NOT =
+                            STAFF-SALARY-O
+                          OR LR-DEPT(WS-LASTRUN-IDX) NOT =
+                             STAFF-DEPT-O
+                              MOVE STAFF-ID-O TO AUD-STAFF-ID
+                              MOVE LR-SALARY(WS-LASTRUN-IDX) TO
+                                   AUD-OLD-SALARY
+                              MOVE STAFF-SALARY-O TO AUD-NEW-SALARY
+                              MOVE LR-DEPT(WS-LASTRUN-IDX) TO
+                                   AUD-OLD-DEPT
+                              MOVE STAFF-DEPT-O TO AUD-NEW-DEPT
+                              MOVE WS-RUN-DATE TO AUD-RUN-DATE
+                              MOVE SPACES TO AUD-FILLER
+
+                              MOVE WS-AUDIT-RECORD TO AUDIT-FILE-REC
+                              WRITE AUDIT-FILE-REC
+
+                              EVALUATE WS-AUDIT-STATUS
+                                  WHEN '00'
+                                       CONTINUE
+                                  WHEN OTHER
+                                       DISPLAY
+                                         'WRITE AUDIT-FILE FAILED: '
+                                         WS-AUDIT-STATUS
+                              END-EVALUATE
+                         END-IF
+                END-SEARCH
+
+           END-IF.
+
+       B200-EXIT.
+       EXIT.
+
+       9000-TERMINATE.
+
+           CLOSE STAFF-OUT-FILE
+           CLOSE LASTRUN-FILE
+           CLOSE AUDIT-FILE.
+
+       9000-EXIT.
+       EXIT.
