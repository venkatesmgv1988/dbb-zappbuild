@@ -3,6 +3,13 @@
       *    THIS PROGRAM WILL READ THE ACCOUNT AND CUSTOMER DB TO
       *    GENERATE FILE OUTPUT WITH CICS SCREEN DATA
       *
+      *    THIS PROGRAM RUNS AS A NIGHTLY BATCH EXTRACT - A100-PROCESS-ACCT
+      *    DECLARES A CURSOR OVER THE CUST_ACCOUN1/CUSTOMER1/CUST_LINK1
+      *    JOIN (LOAN1 IS LEFT OUTER JOINED SO ACCOUNTS WITHOUT A LOAN
+      *    ROW STILL QUALIFY) AND WRITES ONE RSTFILE-REC PER ELIGIBLE
+      *    ACCOUNT, INSTEAD OF BEING DRIVEN ONE ACCOUNT AT A TIME BY AN
+      *    EXTERNAL CALLER.
+      *
       *    AUTHOR - ARUNKUMAR KOWALPADOLI & AJAY CHINCHANSUR
       *    DATE - 05/06/2022
        ENVIRONMENT DIVISION.
@@ -17,16 +24,35 @@
        ORGANIZATION IS SEQUENTIAL
        FILE STATUS IS WS-RSTFILE-STATUS.
 
+       SELECT ACCT-REJECT-FILE ASSIGN TO REJFILE
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-REJFILE-STATUS.
+
+       SELECT ACCT-CHECKPOINT-FILE ASSIGN TO CHKFILE
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-CHKFILE-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
 
-       FD RSTFILE
+       FD ACCT-RESULT-FILE
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+
+       01 RSTFILE-REC      PIC X(340).
+
+       FD ACCT-REJECT-FILE
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+
+       01 REJFILE-REC      PIC X(80).
+
+       FD ACCT-CHECKPOINT-FILE
        BLOCK CONTAINS 0 RECORDS
-       RECORDING MODE IS F
-       BLOCK CONTAINS 0 RECORDS.
+       RECORDING MODE IS F.
 
-       01 RSTFILE-REC      PIC X(300).
+       01 CHKFILE-REC      PIC X(40).
 
        WORKING-STORAGE SECTION.
       *
@@ -43,6 +69,40 @@
        01 WS-WORK-FIELDS.
            05 WS-SQLCODE           PIC 9(08) VALUE 0.
            05 WS-CURRENT-DATETIME  PIC X(26) VALUE SPACES.
+           05 WS-RSTFILE-STATUS    PIC XX    VALUE '00'.
+           05 WS-REJFILE-STATUS    PIC XX    VALUE '00'.
+           05 WS-CHKFILE-STATUS    PIC XX    VALUE '00'.
+
+       01 WS-CURSOR-FLAGS.
+           05 WS-EOF-SWITCH         PIC X     VALUE 'N'.
+               88  END-OF-ACCT-CURSOR          VALUE 'Y'.
+           05 WS-CHKFILE-EOF-SW     PIC X     VALUE 'N'.
+               88  END-OF-CHKFILE-READ          VALUE 'Y'.
+
+       01 WS-COUNTERS.
+           05 WS-REC-WRITTEN-CNT   PIC 9(09) VALUE 0.
+           05 WS-SQL-FAIL-CNT      PIC 9(09) VALUE 0.
+
+      *    LAST CUST-ACCT SUCCESSFULLY FETCHED - USED BY B200-WRITE-
+      *    REJECT SINCE A FAILED FETCH LEAVES OP-CUST-ACCT HOLDING
+      *    WHATEVER THE PRIOR SUCCESSFUL FETCH PUT THERE.
+       01 WS-LAST-GOOD-ACCT       PIC X(10) VALUE SPACES.
+
+      *    NULL INDICATORS FOR THE LOAN1 COLUMNS - LOAN1 IS LEFT
+      *    OUTER JOINED TO CUST_ACCOUN1 SO ACCOUNTS WITHOUT A LOAN
+      *    ROW STILL EXTRACT (REQUEST 001 MUST NOT NARROW REQUEST
+      *    000/005'S ELIGIBLE POPULATION); A NEGATIVE INDICATOR
+      *    MEANS THE CORRESPONDING OP-LOAN-* FIELD CAME BACK NULL.
+       01 WS-LOAN-INDICATORS.
+           05 IND-LOAN-CURR-BAL      PIC S9(04) COMP.
+           05 IND-LOAN-INT-RATE      PIC S9(04) COMP.
+           05 IND-LOAN-ESCROW-BAL    PIC S9(04) COMP.
+           05 IND-LOAN-NEXT-PMT-DT   PIC S9(04) COMP.
+           05 IND-LOAN-DELINQ-STA    PIC S9(04) COMP.
+
+       01 WS-CHECKPOINT-FIELDS.
+           05 WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 01000.
+           05 WS-CHECKPOINT-COUNT     PIC 9(09) VALUE 0.
 
        01 WS-RSTFILE-RECORD.
            05  OP-CUST-ACCT         PIC X(10).
@@ -62,12 +122,43 @@
            05  OP-CUST-STATE        PIC X(02).
            05  OP-CUST-ZIP          PIC X(10).
            05  OP-CUST-CNTRY        PIC X(20).
-           05  OP-FILLER            PIC X(17).
-
-
-       *-----------------------------------*
-       *  DB2 COMMUNICATION AREA           *
-       *-----------------------------------*
+           05  OP-LOAN-CURR-BAL     PIC S9(9)V99.
+           05  OP-LOAN-INT-RATE     PIC S9(3)V9(4).
+           05  OP-LOAN-ESCROW-BAL   PIC S9(9)V99.
+           05  OP-LOAN-NEXT-PMT-DT  PIC X(10).
+           05  OP-LOAN-DELINQ-STA   PIC X(10).
+           05  OP-FILLER            PIC X(08).
+
+       01 WS-REJFILE-RECORD.
+           05  REJ-CUST-ACCT        PIC X(10).
+      *    'Y' MEANS REJ-CUST-ACCT IS THE LAST ACCOUNT SUCCESSFULLY
+      *    FETCHED, NOT NECESSARILY THE ACCOUNT THE FAILED FETCH WAS
+      *    ABOUT TO RETURN (DB2 LEAVES HOST VARIABLES UNCHANGED ON A
+      *    FAILED FETCH, SO THE ACTUAL FAILING ROW'S KEY IS UNKNOWN).
+           05  REJ-ACCT-APPROX      PIC X(01) VALUE 'N'.
+           05  REJ-SQLCODE          PIC S9(09).
+           05  REJ-TIMESTAMP        PIC X(26).
+           05  REJ-FILLER           PIC X(34).
+
+       01 WS-CHECKPOINT-RECORD.
+           05  CKPT-LAST-ACCT         PIC X(10).
+      *    CUMULATIVE COUNTS AS OF THIS CHECKPOINT, SO A RESTART CAN
+      *    RESTORE WS-REC-WRITTEN-CNT/WS-SQL-FAIL-CNT INSTEAD OF
+      *    RESUMING FROM ZERO AND UNDERSTATING THE TRAILER TOTALS.
+           05  CKPT-REC-WRITTEN-CNT   PIC 9(09).
+           05  CKPT-SQL-FAIL-CNT      PIC 9(09).
+           05  CKPT-FILLER            PIC X(12).
+
+       01 WS-TRAILER-RECORD.
+           05  TRLR-REC-ID           PIC X(06) VALUE 'TRAILR'.
+           05  TRLR-RUN-DATETIME     PIC X(26).
+           05  TRLR-REC-COUNT        PIC 9(09).
+           05  TRLR-FAIL-COUNT       PIC 9(09).
+           05  TRLR-FILLER           PIC X(290).
+
+      *-----------------------------------*
+      *  DB2 COMMUNICATION AREA           *
+      *-----------------------------------*
 
        EXEC SQL
          INCLUDE SQLCA
@@ -75,11 +166,18 @@
 
        LINKAGE SECTION.
 
-       01 WS-IN-ACCT-DATA.
-          05 WS-IN-ACCT       PIC X(10).
+      *    RESTART PARAMETER - WHEN WS-RESTART-FLAG IS 'Y' THE RUN
+      *    RESUMES THE EXTRACT CURSOR JUST AFTER WS-RESTART-ACCT (THE
+      *    LAST CHECKPOINTED CUST-ACCT FROM CHKFILE) INSTEAD OF
+      *    REPROCESSING THE WHOLE FILE.
+       01 WS-RESTART-PARM.
+          05 WS-RESTART-FLAG  PIC X(01).
+              88  RESTART-YES                  VALUE 'Y'.
+              88  RESTART-NO                    VALUE 'N'.
+          05 WS-RESTART-ACCT  PIC X(10).
 
 
-       PROCEDURE DIVISION USING WS-IN-ACCT-DATA.
+       PROCEDURE DIVISION USING WS-RESTART-PARM.
 
        0000-MAINLINE.
 
@@ -101,6 +199,8 @@
        1000-INITIALIZATION.
 
        INITIALIZE WS-WORK-FIELDS
+                  WS-COUNTERS
+                  WS-CHECKPOINT-COUNT
 
        EXEC SQL
            SET :WS-CURRENT-DATETIME = CURRENT TIMESTAMP
@@ -119,7 +219,56 @@
                 DISPLAY 'SQLCODE: ' WS-SQLCODE
         END-EVALUATE
 
-        OPEN OUTPUT RSTFILE
+        IF RESTART-YES
+             DISPLAY 'RESTART REQUESTED - REREADING CHECKPOINT FILE'
+
+             OPEN INPUT ACCT-CHECKPOINT-FILE
+
+             IF WS-CHKFILE-STATUS NOT = '00'
+                  DISPLAY 'OPEN INPUT CHECKPOINT FILE FAILED: '
+                          WS-CHKFILE-STATUS
+                  SET END-OF-CHKFILE-READ TO TRUE
+             END-IF
+
+             PERFORM UNTIL END-OF-CHKFILE-READ
+                  READ ACCT-CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD
+                  EVALUATE WS-CHKFILE-STATUS
+                      WHEN '00'
+                           MOVE CKPT-REC-WRITTEN-CNT TO
+                                WS-REC-WRITTEN-CNT
+                           MOVE CKPT-SQL-FAIL-CNT TO WS-SQL-FAIL-CNT
+                           MOVE CKPT-LAST-ACCT TO WS-RESTART-ACCT
+                      WHEN '10'
+                           SET END-OF-CHKFILE-READ TO TRUE
+                      WHEN OTHER
+                           DISPLAY 'READ CHECKPOINT FILE FAILED: '
+                                   WS-CHKFILE-STATUS
+                           SET END-OF-CHKFILE-READ TO TRUE
+                  END-EVALUATE
+             END-PERFORM
+
+             CLOSE ACCT-CHECKPOINT-FILE
+
+      *    WS-RESTART-ACCT IS SET FROM THE CHECKPOINT FILE'S OWN
+      *    CKPT-LAST-ACCT ABOVE, NOT FROM THE CALLER-SUPPLIED LINKAGE
+      *    PARAMETER - THE CHECKPOINT FILE IS THE SYSTEM OF RECORD FOR
+      *    WHERE THE PRIOR RUN STOPPED, SO A STALE OR MISTYPED PARM
+      *    CANNOT CAUSE ACCOUNTS TO BE SKIPPED OR REPROCESSED OUT OF
+      *    THE ASCENDING ORDER EPSRECON.CBL'S SEARCH ALL DEPENDS ON.
+             DISPLAY 'RESUMING AFTER CHECKPOINT ACCT: '
+                      WS-RESTART-ACCT
+             DISPLAY 'RESUMING RECORDS WRITTEN: ' WS-REC-WRITTEN-CNT
+             DISPLAY 'RESUMING SQL FAILURES   : ' WS-SQL-FAIL-CNT
+
+             OPEN EXTEND ACCT-RESULT-FILE
+             OPEN EXTEND ACCT-REJECT-FILE
+             OPEN EXTEND ACCT-CHECKPOINT-FILE
+        ELSE
+             MOVE SPACES TO WS-RESTART-ACCT
+             OPEN OUTPUT ACCT-RESULT-FILE
+             OPEN OUTPUT ACCT-REJECT-FILE
+             OPEN OUTPUT ACCT-CHECKPOINT-FILE
+        END-IF
 
         EVALUATE WS-RSTFILE-STATUS
            WHEN 00
@@ -140,6 +289,7 @@
        DISPLAY 'PROGRAM STARTED '
 
          EXEC SQL
+              DECLARE ACCT-CURSOR CURSOR FOR
               SELECT
                        ACC.CUST_ACCT
                       ,ACC.ACCT_TYP
@@ -158,58 +308,185 @@
                       ,CUS.CUST_STATE
                       ,CUS.CUST_ZIP
                       ,CUS.CUST_CNTRY
-                 INTO :OP-CUST-ACCT
-                      ,OP-ACCT-TYP
-                      ,OP-ACCT-STA
-                      ,OP-ACCT-OPEN-DT
-                      ,OP-ACCT-CLOS-DT
-                      ,OP-ACCT-LST-ACTV-DT
-                      ,OP-CUST-ID
-                      ,OP-CUST-FNAME
-                      ,OP-CUST-LNAME
-                      ,OP-CUST-DOB
-                      ,OP-CUST-GENDER
-                      ,OP-CUST-ADR1
-                      ,OP-CUST-ADR2
-                      ,OP-CUST-CITY
-                      ,OP-CUST-STATE
-                      ,OP-CUST-ZIP
-                      ,OP-CUST-CNTRY
+                      ,LOAN.LOAN_CURR_BAL
+                      ,LOAN.LOAN_INT_RATE
+                      ,LOAN.LOAN_ESCROW_BAL
+                      ,LOAN.LOAN_NEXT_PMT_DT
+                      ,LOAN.LOAN_DELINQ_STA
               FROM CUST_ACCOUN1 ACC,
                    CUSTOMER1 CUS,
                    CUST_LINK1 XREF
+                   LEFT OUTER JOIN LOAN1 LOAN
+                     ON LOAN.CUST_ACCT = ACC.CUST_ACCT
               WHERE XREF.CUST_ACCT = ACC.CUST_ACCT
                AND  XREF.CUST_ID = CUS.CUST_ID
-               AND  ACC.CUST_ACCT = :WS-IN-ACCT
+               AND  ACC.CUST_ACCT > :WS-RESTART-ACCT
+              ORDER BY ACC.CUST_ACCT
          END-EXEC
 
-         IF SQLCODE = 0
-
-              DISPLAY ' SQL EXECUTED SUCESSFULLY '
-              DISPLAY ' CUSTOMER ACCOUNT IS       ' WS-IN-ACCT
-
-              MOVE WS-RSTFILE-RECORD TO RSTFILE-REC
-              WRITE RSTFILE-REC
+         EXEC SQL
+              OPEN ACCT-CURSOR
+         END-EXEC
 
-         ELSE
+         IF SQLCODE NOT = 0
+              DISPLAY ' OPEN CURSOR FAILED '
+              DISPLAY ' SQL CODE   '  SQLCODE
+              ADD 1 TO WS-SQL-FAIL-CNT
+              PERFORM B200-WRITE-REJECT
+              THRU B200-EXIT
+              SET END-OF-ACCT-CURSOR TO TRUE
+         END-IF
 
-              DISPLAY ' SQL FAILED '
-              DISPLAY  ' SQL CODE   '  SQLCODE
+         PERFORM UNTIL END-OF-ACCT-CURSOR
+
+              EXEC SQL
+                   FETCH ACCT-CURSOR
+                   INTO :OP-CUST-ACCT
+                       ,OP-ACCT-TYP
+                       ,OP-ACCT-STA
+                       ,OP-ACCT-OPEN-DT
+                       ,OP-ACCT-CLOS-DT
+                       ,OP-ACCT-LST-ACTV-DT
+                       ,OP-CUST-ID
+                       ,OP-CUST-FNAME
+                       ,OP-CUST-LNAME
+                       ,OP-CUST-DOB
+                       ,OP-CUST-GENDER
+                       ,OP-CUST-ADR1
+                       ,OP-CUST-ADR2
+                       ,OP-CUST-CITY
+                       ,OP-CUST-STATE
+                       ,OP-CUST-ZIP
+                       ,OP-CUST-CNTRY
+                       ,OP-LOAN-CURR-BAL:IND-LOAN-CURR-BAL
+                       ,OP-LOAN-INT-RATE:IND-LOAN-INT-RATE
+                       ,OP-LOAN-ESCROW-BAL:IND-LOAN-ESCROW-BAL
+                       ,OP-LOAN-NEXT-PMT-DT:IND-LOAN-NEXT-PMT-DT
+                       ,OP-LOAN-DELINQ-STA:IND-LOAN-DELINQ-STA
+              END-EXEC
+
+              EVALUATE SQLCODE
+
+                  WHEN 0
+                       DISPLAY ' SQL EXECUTED SUCESSFULLY '
+                       DISPLAY ' CUSTOMER ACCOUNT IS  ' OP-CUST-ACCT
+
+                       MOVE OP-CUST-ACCT TO WS-LAST-GOOD-ACCT
+
+                       IF IND-LOAN-CURR-BAL < 0
+                            MOVE 0 TO OP-LOAN-CURR-BAL
+                       END-IF
+                       IF IND-LOAN-INT-RATE < 0
+                            MOVE 0 TO OP-LOAN-INT-RATE
+                       END-IF
+                       IF IND-LOAN-ESCROW-BAL < 0
+                            MOVE 0 TO OP-LOAN-ESCROW-BAL
+                       END-IF
+                       IF IND-LOAN-NEXT-PMT-DT < 0
+                            MOVE SPACES TO OP-LOAN-NEXT-PMT-DT
+                       END-IF
+                       IF IND-LOAN-DELINQ-STA < 0
+                            MOVE SPACES TO OP-LOAN-DELINQ-STA
+                       END-IF
+
+                       MOVE WS-RSTFILE-RECORD TO RSTFILE-REC
+                       WRITE RSTFILE-REC
+
+                       ADD 1 TO WS-REC-WRITTEN-CNT
+                       ADD 1 TO WS-CHECKPOINT-COUNT
+
+                       IF WS-CHECKPOINT-COUNT = WS-CHECKPOINT-INTERVAL
+                            PERFORM B100-WRITE-CHECKPOINT
+                            THRU B100-EXIT
+                       END-IF
+
+                  WHEN 100
+                       SET END-OF-ACCT-CURSOR TO TRUE
+
+                  WHEN OTHER
+                       DISPLAY ' SQL FAILED '
+                       DISPLAY  ' SQL CODE   '  SQLCODE
+
+                       ADD 1 TO WS-SQL-FAIL-CNT
+                       PERFORM B200-WRITE-REJECT
+                       THRU B200-EXIT
+                       SET END-OF-ACCT-CURSOR TO TRUE
+
+              END-EVALUATE
+
+         END-PERFORM
 
-         END-IF
+         EXEC SQL
+              CLOSE ACCT-CURSOR
+         END-EXEC
 
          DISPLAY ' PROGRAM ENDED'.
 
         A100-EXIT.
         EXIT.
 
+        B100-WRITE-CHECKPOINT.
+
+        MOVE 0 TO WS-CHECKPOINT-COUNT
+        MOVE OP-CUST-ACCT TO CKPT-LAST-ACCT
+        MOVE WS-REC-WRITTEN-CNT TO CKPT-REC-WRITTEN-CNT
+        MOVE WS-SQL-FAIL-CNT TO CKPT-SQL-FAIL-CNT
+        MOVE WS-CHECKPOINT-RECORD TO CHKFILE-REC
+        WRITE CHKFILE-REC
+
+        EVALUATE WS-CHKFILE-STATUS
+           WHEN 00
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'CHECKPOINT WRITE FAILED: ' WS-CHKFILE-STATUS
+        END-EVALUATE.
+
+        B100-EXIT.
+        EXIT.
+
+        B200-WRITE-REJECT.
+
+        EXEC SQL
+            SET :WS-CURRENT-DATETIME = CURRENT TIMESTAMP
+        END-EXEC
+
+        MOVE WS-LAST-GOOD-ACCT TO REJ-CUST-ACCT
+        MOVE 'Y' TO REJ-ACCT-APPROX
+        MOVE SQLCODE TO REJ-SQLCODE
+        MOVE WS-CURRENT-DATETIME TO REJ-TIMESTAMP
+        MOVE WS-REJFILE-RECORD TO REJFILE-REC
+        WRITE REJFILE-REC
+
+        EVALUATE WS-REJFILE-STATUS
+           WHEN 00
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'REJECT WRITE FAILED: ' WS-REJFILE-STATUS
+        END-EVALUATE.
+
+        B200-EXIT.
+        EXIT.
+
         9000-TERMINATE.
 
                 DISPLAY '**************************************'
                 DISPLAY 'PROGRAM TERMINATING'
                 DISPLAY '**************************************'
 
-         CLOSE RSTFILE
+         EXEC SQL
+             SET :WS-CURRENT-DATETIME = CURRENT TIMESTAMP
+         END-EXEC
+
+         MOVE WS-CURRENT-DATETIME TO TRLR-RUN-DATETIME
+         MOVE WS-REC-WRITTEN-CNT TO TRLR-REC-COUNT
+         MOVE WS-SQL-FAIL-CNT TO TRLR-FAIL-COUNT
+         MOVE WS-TRAILER-RECORD TO RSTFILE-REC
+         WRITE RSTFILE-REC
+
+         DISPLAY 'RECORDS WRITTEN : ' WS-REC-WRITTEN-CNT
+         DISPLAY 'SQL FAILURES    : ' WS-SQL-FAIL-CNT
+
+         CLOSE ACCT-RESULT-FILE
 
          EVALUATE WS-RSTFILE-STATUS
            WHEN 00
@@ -219,7 +496,10 @@
                         WS-RSTFILE-STATUS
                 MOVE SQLCODE TO WS-SQLCODE
                 DISPLAY 'SQLCODE: ' WS-SQLCODE
-        END-EVALUATE.
+        END-EVALUATE
+
+        CLOSE ACCT-REJECT-FILE
+        CLOSE ACCT-CHECKPOINT-FILE.
 
        9000-EXIT.
        EXIT.
