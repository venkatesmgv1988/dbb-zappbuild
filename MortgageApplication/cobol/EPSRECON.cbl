@@ -0,0 +1,286 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSRECON.
+      *    THIS PROGRAM IS A FOLLOW-ON RECONCILIATION STEP FOR EPSACCTS.
+      *    IT COUNTS ROWS USING THE SAME CUST_ACCOUN1/CUSTOMER1/
+      *    CUST_LINK1/LOAN1 JOIN A100-PROCESS-ACCT (IN EPSACCTS) RELIES
+      *    ON (LOAN1 LEFT OUTER JOINED SO LOAN-LESS ACCOUNTS STAY IN
+      *    THE ELIGIBLE POPULATION), COMPARES THAT TO THE RSTFILE-REC
+      *    ROWS EPSACCTS ACTUALLY WROTE, AND PRODUCES A SHORT
+      *    DISCREPANCY REPORT LISTING ANY CUST_ACCT THAT IS IN DB2 BUT
+      *    MISSING FROM THE EXTRACT.
+      *
+      *    AUTHOR - ARUNKUMAR KOWALPADOLI & AJAY CHINCHANSUR
+      *    DATE - 05/06/2022
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ACCT-RESULT-FILE ASSIGN TO RSTFILE
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-RSTFILE-STATUS.
+
+       SELECT ACCT-RECON-REPORT ASSIGN TO RECONRPT
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-RECONRPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ACCT-RESULT-FILE
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+
+       01 RSTFILE-REC      PIC X(340).
+
+       FD ACCT-RECON-REPORT
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+
+       01 RECONRPT-REC     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-WORK-FIELDS.
+           05 WS-SQLCODE           PIC 9(08) VALUE 0.
+           05 WS-RSTFILE-STATUS    PIC XX    VALUE '00'.
+           05 WS-RECONRPT-STATUS   PIC XX    VALUE '00'.
+
+       01 WS-CURSOR-FLAGS.
+           05 WS-RSTFILE-EOF-SW     PIC X    VALUE 'N'.
+               88  END-OF-RSTFILE                VALUE 'Y'.
+           05 WS-ACCT-EOF-SW        PIC X    VALUE 'N'.
+               88  END-OF-ACCT-CURSOR             VALUE 'Y'.
+
+       01 WS-COUNTERS.
+           05 WS-DB2-ACCT-CNT       PIC 9(09) VALUE 0.
+           05 WS-RSTFILE-ACCT-CNT   PIC 9(09) VALUE 0.
+           05 WS-DISCREPANCY-CNT    PIC 9(09) VALUE 0.
+
+      *    IN-MEMORY COPY OF THE CUST_ACCT VALUES EPSACCTS ACTUALLY
+      *    WROTE TO RSTFILE, LOADED IN ASCENDING ORDER SO SEARCH ALL
+      *    (BINARY SEARCH) CAN BE USED AGAINST IT BELOW.
+       01 WS-EXTRACT-TABLE.
+           05 WS-EXTRACT-TBL-CNT    PIC 9(07) VALUE 0.
+           05 WS-EXTRACT-ENTRY OCCURS 1 TO 500000 TIMES
+                                DEPENDING ON WS-EXTRACT-TBL-CNT
+                                ASCENDING KEY IS EXT-CUST-ACCT
+                                INDEXED BY WS-EXTRACT-IDX.
+              10 EXT-CUST-ACCT     PIC X(10).
+
+       01 WS-RSTFILE-DETAIL.
+           05  DTL-CUST-ACCT         PIC X(10).
+
+       01 WS-RSTFILE-TRAILER.
+           05  TRLR-REC-ID           PIC X(06).
+
+       01 WS-CURRENT-ACCT           PIC X(10).
+
+       01 WS-RECON-SUMMARY.
+           05  RPT-LABEL-1           PIC X(20) VALUE
+               'DB2 ELIGIBLE ACCTS:'.
+           05  RPT-DB2-CNT           PIC ZZZZZZZZ9.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RPT-LABEL-2           PIC X(17) VALUE
+               'RSTFILE WRITTEN:'.
+           05  RPT-RSTFILE-CNT       PIC ZZZZZZZZ9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  RPT-LABEL-3           PIC X(13) VALUE
+               'DISCREPANCY:'.
+           05  RPT-DISCREPANCY-CNT   PIC ZZZZZZZZ9.
+
+       01 WS-RECON-DETAIL-LINE.
+           05  RPT-DTL-LABEL         PIC X(21) VALUE
+               'MISSING FROM RSTFILE:'.
+           05  RPT-DTL-ACCT          PIC X(10).
+
+      *-----------------------------------*
+      *  DB2 COMMUNICATION AREA           *
+      *-----------------------------------*
+
+       EXEC SQL
+         INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+       DISPLAY '*******************'
+       DISPLAY '  RECON PGM START  '
+       DISPLAY '*******************'
+
+       PERFORM 1000-INITIALIZATION
+       THRU 1000-EXIT
+
+       PERFORM A100-RECONCILE-ACCTS
+       THRU A100-EXIT
+
+       PERFORM 9000-TERMINATE
+       THRU 9000-EXIT
+       GOBACK
+       .
+
+       1000-INITIALIZATION.
+
+       INITIALIZE WS-WORK-FIELDS
+                  WS-COUNTERS
+                  WS-EXTRACT-TABLE
+
+       OPEN INPUT ACCT-RESULT-FILE
+
+       EVALUATE WS-RSTFILE-STATUS
+           WHEN 00
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'OPEN INPUT RSTFILE FAILED: '
+                        WS-RSTFILE-STATUS
+       END-EVALUATE
+
+       OPEN OUTPUT ACCT-RECON-REPORT
+
+       EVALUATE WS-RECONRPT-STATUS
+           WHEN '00'
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'OPEN OUTPUT RECONRPT FAILED: '
+                        WS-RECONRPT-STATUS
+       END-EVALUATE
+
+       PERFORM UNTIL END-OF-RSTFILE
+
+            READ ACCT-RESULT-FILE INTO WS-RSTFILE-DETAIL
+
+            EVALUATE WS-RSTFILE-STATUS
+                WHEN '00'
+                     MOVE RSTFILE-REC(1:6) TO TRLR-REC-ID
+                     IF TRLR-REC-ID NOT = 'TRAILR'
+                          ADD 1 TO WS-RSTFILE-ACCT-CNT
+                          IF WS-EXTRACT-TBL-CNT >= 500000
+                               DISPLAY 'WS-EXTRACT-TABLE FULL - '
+                                  'MAX 500000 ROWS EXCEEDED'
+                               SET END-OF-RSTFILE TO TRUE
+                          ELSE
+                               ADD 1 TO WS-EXTRACT-TBL-CNT
+                               MOVE DTL-CUST-ACCT TO
+                                    EXT-CUST-ACCT(WS-EXTRACT-TBL-CNT)
+                          END-IF
+                     END-IF
+                WHEN '10'
+                     SET END-OF-RSTFILE TO TRUE
+                WHEN OTHER
+                     DISPLAY 'READ RSTFILE FAILED: ' WS-RSTFILE-STATUS
+                     SET END-OF-RSTFILE TO TRUE
+            END-EVALUATE
+
+       END-PERFORM
+
+       CLOSE ACCT-RESULT-FILE.
+
+       1000-EXIT.
+       EXIT.
+
+       A100-RECONCILE-ACCTS.
+
+         EXEC SQL
+              DECLARE RECON-CURSOR CURSOR FOR
+              SELECT ACC.CUST_ACCT
+              FROM CUST_ACCOUN1 ACC,
+                   CUSTOMER1 CUS,
+                   CUST_LINK1 XREF
+                   LEFT OUTER JOIN LOAN1 LOAN
+                     ON LOAN.CUST_ACCT = ACC.CUST_ACCT
+              WHERE XREF.CUST_ACCT = ACC.CUST_ACCT
+               AND  XREF.CUST_ID = CUS.CUST_ID
+              ORDER BY ACC.CUST_ACCT
+         END-EXEC
+
+         EXEC SQL
+              OPEN RECON-CURSOR
+         END-EXEC
+
+         IF SQLCODE NOT = 0
+              DISPLAY ' OPEN RECON-CURSOR FAILED '
+              DISPLAY ' SQL CODE   '  SQLCODE
+              SET END-OF-ACCT-CURSOR TO TRUE
+         END-IF
+
+         PERFORM UNTIL END-OF-ACCT-CURSOR
+
+              EXEC SQL
+                   FETCH RECON-CURSOR INTO :WS-CURRENT-ACCT
+              END-EXEC
+
+              EVALUATE SQLCODE
+
+                  WHEN 0
+                       ADD 1 TO WS-DB2-ACCT-CNT
+
+                       SET WS-EXTRACT-IDX TO 1
+                       SEARCH ALL WS-EXTRACT-ENTRY
+                           AT END
+                                ADD 1 TO WS-DISCREPANCY-CNT
+                                MOVE WS-CURRENT-ACCT TO RPT-DTL-ACCT
+                                MOVE WS-RECON-DETAIL-LINE TO
+                                     RECONRPT-REC
+                                WRITE RECONRPT-REC
+
+                                EVALUATE WS-RECONRPT-STATUS
+                                    WHEN '00'
+                                         CONTINUE
+                                    WHEN OTHER
+                                         DISPLAY
+                                           'WRITE RECONRPT FAILED: '
+                                           WS-RECONRPT-STATUS
+                                END-EVALUATE
+                           WHEN EXT-CUST-ACCT(WS-EXTRACT-IDX) =
+                                WS-CURRENT-ACCT
+                                CONTINUE
+                       END-SEARCH
+
+                  WHEN 100
+                       SET END-OF-ACCT-CURSOR TO TRUE
+
+                  WHEN OTHER
+                       DISPLAY ' FETCH RECON-CURSOR FAILED '
+                       DISPLAY ' SQL CODE   '  SQLCODE
+                       SET END-OF-ACCT-CURSOR TO TRUE
+
+              END-EVALUATE
+
+         END-PERFORM
+
+         EXEC SQL
+              CLOSE RECON-CURSOR
+         END-EXEC.
+
+       A100-EXIT.
+       EXIT.
+
+       9000-TERMINATE.
+
+       MOVE WS-DB2-ACCT-CNT TO RPT-DB2-CNT
+       MOVE WS-RSTFILE-ACCT-CNT TO RPT-RSTFILE-CNT
+       MOVE WS-DISCREPANCY-CNT TO RPT-DISCREPANCY-CNT
+       MOVE WS-RECON-SUMMARY TO RECONRPT-REC
+       WRITE RECONRPT-REC
+
+       EVALUATE WS-RECONRPT-STATUS
+           WHEN '00'
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'WRITE RECONRPT FAILED: ' WS-RECONRPT-STATUS
+       END-EVALUATE
+
+       DISPLAY 'DB2 ELIGIBLE ACCOUNTS : ' WS-DB2-ACCT-CNT
+       DISPLAY 'RSTFILE ACCOUNTS      : ' WS-RSTFILE-ACCT-CNT
+       DISPLAY 'DISCREPANCY COUNT     : ' WS-DISCREPANCY-CNT
+
+       CLOSE ACCT-RECON-REPORT.
+
+       9000-EXIT.
+       EXIT.
